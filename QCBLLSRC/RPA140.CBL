@@ -0,0 +1,345 @@
+       PROCESS APOST.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPA140.
+      *****************************************************************
+      *                                                               *
+      *       RELEASE PROCESSING AID  (RPA)                           *
+      *                                                                *
+      *  Program:   RPA140 - Post-merge reconciliation                 *
+      *                                                                *
+      *  Author:    Release Processing Aid support group               *
+      *  Date:      March 1994                                         *
+      *  Release:   1.0                                                *
+      *                                                                *
+      *    This program is an independent check on a completed        *
+      *    RPA118B merge for one member.  It reads RPA113 (kept       *
+      *    source), RPA115 (insert lines) and the RPA117 that         *
+      *    RPA118B produced from them, and confirms - by a key        *
+      *    tally rather than by repeating R53/R40/R57's inline GO TO  *
+      *    logic - that every KEY113 and KEY115 line RPA118B should   *
+      *    have carried forward appears in RPA117 exactly once.       *
+      *    Anything missing or duplicated is written to RPA105 so a   *
+      *    merge defect is caught by reconciliation, not by a bad     *
+      *    release reaching production.                               *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPA113  ASSIGN TO DATABASE-RPA113.
+           SELECT RPA115  ASSIGN TO DATABASE-RPA115.
+           SELECT RPA117  ASSIGN TO DATABASE-RPA117.
+           SELECT RPA105  ASSIGN TO DATABASE-RPA105
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY ODOKEY.
+           SELECT RPA140S ASSIGN TO SORTWK1.
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *    Modified source file                                       *
+      *****************************************************************
+       FD  RPA113
+           LABEL RECORDS ARE STANDARD.
+       01  RPA113R.
+           03  SEQ113                        PIC X(06).
+           03  CHG113                        PIC X(01).
+           03  BLK113                        PIC X(01).
+           03  DTA113.
+               05  FILLER                    PIC X(06).
+               05  CMT113                    PIC X(01).
+               05  FILLER                    PIC X(107).
+           03  KEY113                        PIC X(80).
+           03  ORG113                        PIC X(06).
+           03  DAT113                        PIC X(06).
+           03  REF113                        PIC X(06).
+
+      *****************************************************************
+      *    Intermediate source file with INSERT blocks                *
+      *****************************************************************
+       FD  RPA115
+           LABEL RECORDS ARE STANDARD.
+       01  RPA115R.
+           03  SEQ115                        PIC X(06).
+           03  CHG115                        PIC X(01).
+           03  BLK115                        PIC X(01).
+           03  DTA115.
+               05  FILLER                    PIC X(06).
+               05  CMT115                    PIC X(01).
+               05  FILLER                    PIC X(107).
+           03  KEY115                        PIC X(80).
+           03  ORG115                        PIC X(06).
+           03  DAT115                        PIC X(06).
+           03  REF115                        PIC X(06).
+
+      *****************************************************************
+      *    New release source file produced by RPA118B                *
+      *****************************************************************
+       FD  RPA117
+           LABEL RECORDS ARE STANDARD.
+       01  RPA117R.
+           03  SEQ117                        PIC X(06).
+           03  CHG117                        PIC X(01).
+           03  BLK117                        PIC X(01).
+           03  DTA117.
+               05  FILLER                    PIC X(06).
+               05  CMT117                    PIC X(01).
+               05  FILLER                    PIC X(107).
+           03  KEY117                        PIC X(80).
+           03  ORG117                        PIC X(06).
+           03  DAT117                        PIC X(06).
+           03  REF117                        PIC X(06).
+
+      *****************************************************************
+      *    Manual check / exception queue                             *
+      *****************************************************************
+       FD  RPA105
+           LABEL RECORDS ARE STANDARD.
+       01  RPA105R.
+           COPY DDS-ALL-FORMATS OF RPA105.
+
+      *****************************************************************
+      *    Sort work file - one row per expected/actual key sighting  *
+      *****************************************************************
+       SD  RPA140S.
+       01  RPA140SR.
+           03  S14-KEY                       PIC X(80).
+           03  S14-IND                       PIC X(01).
+               88  S14-EXPECTED              VALUE 'E'.
+               88  S14-ACTUAL                VALUE 'A'.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Work fields                                                *
+      *****************************************************************
+       01  W01-99.
+           03  W01-EOF113                    PIC X(01).
+           03  W02-EOF115                    PIC X(01).
+           03  W03-EOF117                    PIC X(01).
+           03  W04-FIRST                     PIC X(01).
+           03  W05-KEYSAV                    PIC X(80).
+           03  W06-ECNT                      PIC S9(5)   COMP-3.
+           03  W07-ACNT                      PIC S9(5)   COMP-3.
+           03  W08-MISS                      PIC S9(5)   COMP-3.
+           03  W09-DUP                       PIC S9(5)   COMP-3.
+           03  W10-ODOSEQ                    PIC 9(05)   COMP-3.
+           03  W11-TODAY                     PIC 9(06).
+
+       LINKAGE SECTION.
+      *****************************************************************
+      *    Member being reconciled                                    *
+      *****************************************************************
+       01  P01-TYP                           PIC X(03).
+       01  P02-NAME                          PIC X(10).
+      /
+       PROCEDURE DIVISION USING P01-TYP P02-NAME.
+       R00 SECTION.
+      *****************************************************************
+      *    Mainline                                                   *
+      *****************************************************************
+       R0001.
+           PERFORM R98.
+           SORT RPA140S
+                ASCENDING KEY S14-KEY OF RPA140SR
+                INPUT  PROCEDURE R20
+                OUTPUT PROCEDURE R30.
+           PERFORM R99.
+       R0099.
+           STOP RUN.
+
+       R98 SECTION.
+      *****************************************************************
+      *    Initialize program                                         *
+      *****************************************************************
+       R9801.
+           OPEN  I-O    RPA105.
+           MOVE  ZERO  TO W08-MISS.
+           MOVE  ZERO  TO W09-DUP.
+           PERFORM R37.
+       R9899.
+           EXIT.
+
+       R99 SECTION.
+      *****************************************************************
+      *    Close program                                              *
+      *****************************************************************
+       R9901.
+           CLOSE RPA105.
+       R9999.
+           EXIT.
+
+       R20 SECTION.
+      *****************************************************************
+      *    Input procedure - release one tally row per key sighting   *
+      *****************************************************************
+       R2001.
+           OPEN  INPUT RPA113 RPA115 RPA117.
+           MOVE  ZERO  TO W01-EOF113.
+           MOVE  ZERO  TO W02-EOF115.
+           MOVE  ZERO  TO W03-EOF117.
+       R2003.
+           IF    W01-EOF113 EQUAL '1'
+                 GO TO R2005.
+           READ  RPA113 AT END
+                 MOVE '1' TO W01-EOF113
+                 GO TO R2003.
+           IF    BLK113 EQUAL 'D'
+           AND   DTA113 NOT EQUAL SPACE
+                 MOVE KEY113 TO S14-KEY
+                 MOVE 'E'    TO S14-IND
+                 RELEASE RPA140SR.
+           GO TO R2003.
+       R2005.
+           IF    W02-EOF115 EQUAL '1'
+                 GO TO R2007.
+           READ  RPA115 AT END
+                 MOVE '1' TO W02-EOF115
+                 GO TO R2005.
+           IF    (CHG115 EQUAL 'I' OR CHG115 EQUAL 'A')
+           AND   BLK115 NOT EQUAL 'D'
+                 MOVE KEY115 TO S14-KEY
+                 MOVE 'E'    TO S14-IND
+                 RELEASE RPA140SR.
+           GO TO R2005.
+       R2007.
+           IF    W03-EOF117 EQUAL '1'
+                 GO TO R2099.
+           READ  RPA117 AT END
+                 MOVE '1' TO W03-EOF117
+                 GO TO R2007.
+           IF    CHG117 NOT EQUAL 'M'
+                 MOVE KEY117 TO S14-KEY
+                 MOVE 'A'    TO S14-IND
+                 RELEASE RPA140SR.
+           GO TO R2007.
+       R2099.
+           CLOSE RPA113 RPA115 RPA117.
+           EXIT.
+
+       R30 SECTION.
+      *****************************************************************
+      *    Output procedure - control break by key, compare tallies   *
+      *****************************************************************
+       R3001.
+           MOVE  'Y'   TO W04-FIRST.
+           MOVE  ZERO  TO W06-ECNT.
+           MOVE  ZERO  TO W07-ACNT.
+           MOVE  SPACE TO W05-KEYSAV.
+      *    W01-EOF113 was left at '1' by R20's own use of it to mark
+      *    end of RPA113 - reset it here so it can serve its second
+      *    job of marking end of the sorted RPA140S output, or the
+      *    very first RETURN below would look like an immediate EOF.
+           MOVE  ZERO  TO W01-EOF113.
+           PERFORM R31.
+           IF    W01-EOF113 EQUAL '1'
+                 GO TO R3099.
+       R3003.
+           IF    W04-FIRST EQUAL 'Y'
+                 MOVE  S14-KEY OF RPA140SR TO W05-KEYSAV
+                 MOVE  'N'     TO W04-FIRST.
+           IF    S14-KEY OF RPA140SR NOT EQUAL W05-KEYSAV
+                 PERFORM R32
+                 MOVE  ZERO TO W06-ECNT
+                 MOVE  ZERO TO W07-ACNT
+                 MOVE  S14-KEY OF RPA140SR TO W05-KEYSAV.
+           IF    S14-EXPECTED OF RPA140SR
+                 ADD   1 TO W06-ECNT
+           ELSE
+                 ADD   1 TO W07-ACNT.
+           PERFORM R31.
+           IF    W01-EOF113 NOT EQUAL '1'
+                 GO TO R3003.
+           PERFORM R32.
+       R3099.
+           EXIT.
+
+       R31 SECTION.
+      *****************************************************************
+      *    Return next sorted tally row                               *
+      *****************************************************************
+       R3101.
+           RETURN RPA140S AT END
+                  MOVE '1' TO W01-EOF113.
+       R3199.
+           EXIT.
+
+       R32 SECTION.
+      *****************************************************************
+      *    Compare the expected/actual tally for one key              *
+      *****************************************************************
+       R3201.
+           IF    W06-ECNT GREATER ZERO
+           AND   W07-ACNT EQUAL ZERO
+                 ADD  1 TO W08-MISS
+                 MOVE SPACE  TO ODOBTX
+                 STRING 'KEY113/115 LINE MISSING FROM RPA117 - KEY='
+                        W05-KEYSAV(1:40)
+                        DELIMITED BY SIZE INTO ODOBTX
+                 MOVE 'B'    TO ODOSEV
+                 MOVE P02-NAME TO ODOBNM
+                 PERFORM R36.
+           IF    W07-ACNT GREATER W06-ECNT
+                 ADD  1 TO W09-DUP
+                 MOVE SPACE  TO ODOBTX
+                 STRING 'KEY113/115 LINE DUPLICATED IN RPA117 - KEY='
+                        W05-KEYSAV(1:40)
+                        DELIMITED BY SIZE INTO ODOBTX
+                 MOVE 'B'    TO ODOSEV
+                 MOVE P02-NAME TO ODOBNM
+                 PERFORM R36.
+       R3299.
+           EXIT.
+
+       R36 SECTION.
+      *****************************************************************
+      *    Stamp and write one RPA105 exception queue entry            *
+      *    ODOBNM/ODOBTX/ODOSEV are already moved in by the caller.    *
+      *    R37 seeds W10-ODOSEQ from any entries already on file for   *
+      *    this member/date; the WRITE still carries its own           *
+      *    duplicate-key retry as a backstop, the same as RPA118B R56. *
+      *****************************************************************
+       R3601.
+           ADD   1        TO W10-ODOSEQ.
+           ACCEPT ODODAT  FROM DATE.
+           ACCEPT ODOTIM  FROM TIME.
+           MOVE  W10-ODOSEQ TO ODOSEQ.
+           MOVE  SPACE    TO ODORES.
+           MOVE  ZERO     TO ODORDT.
+           MOVE  ZERO     TO ODORTM.
+       R3603.
+           WRITE RPA105R
+                 INVALID KEY
+                      ADD  1 TO W10-ODOSEQ
+                      MOVE W10-ODOSEQ TO ODOSEQ
+                      GO TO R3603.
+       R3699.
+           EXIT.
+
+       R37 SECTION.
+      *****************************************************************
+      *    Seed the exception-queue sequence from any RPA105 entries  *
+      *    already on file for this member/date, so a second          *
+      *    reconciliation run against the same member later the same  *
+      *    day - or RPA118B's own R56 entries for that member/date -  *
+      *    does not reissue a key already on file.                    *
+      *****************************************************************
+       R3701.
+           MOVE  ZERO       TO W10-ODOSEQ.
+           ACCEPT W11-TODAY FROM DATE.
+           MOVE  P02-NAME   TO ODOBNM.
+           MOVE  W11-TODAY  TO ODODAT.
+           MOVE  99999      TO ODOSEQ.
+           START RPA105 KEY IS LESS THAN OR EQUAL ODOKEY
+                 INVALID KEY
+                      GO TO R3799.
+           READ  RPA105 NEXT RECORD
+                 AT END
+                      GO TO R3799.
+           IF    ODOBNM EQUAL P02-NAME
+           AND   ODODAT EQUAL W11-TODAY
+                 MOVE  ODOSEQ TO W10-ODOSEQ.
+       R3799.
+           EXIT.
