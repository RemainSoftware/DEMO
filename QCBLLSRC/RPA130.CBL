@@ -0,0 +1,453 @@
+       PROCESS APOST.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPA130.
+      *****************************************************************
+      *                                                               *
+      *       RELEASE PROCESSING AID  (RPA)                           *
+      *                                                               *
+      *  Program:   RPA130 - Release summary management report        *
+      *                                                                *
+      *  Author:    Release Processing Aid support group               *
+      *  Date:      March 1994                                         *
+      *  Release:   1.0                                                *
+      *                                                                *
+      *    This program reads the RPA121 management report outfile    *
+      *    that RPA118B appends one row to per member per run, for    *
+      *    a given release window, and produces a printed summary     *
+      *    of PTF/MOD insert, delete and mismatch activity sorted     *
+      *    MBRNAM/CHGDAT, with a subtotal per member and a grand      *
+      *    total for the whole release.                               *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPA121  ASSIGN TO DATABASE-RPA121.
+           SELECT RPA130S ASSIGN TO SORTWK1.
+           SELECT RPA130P ASSIGN TO PRINTER-RPA130P.
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *    Management report counters, one row per member per run     *
+      *****************************************************************
+       FD  RPA121
+           LABEL RECORDS ARE STANDARD.
+       01  RPA121R.
+           COPY DDS-ALL-FORMATS OF RPA121.
+
+      *****************************************************************
+      *    Sort work file - RPA121 rows ordered MBRNAM/CHGDAT          *
+      *****************************************************************
+       SD  RPA130S.
+       01  RPA130SR.
+           COPY DDS-ALL-FORMATS OF RPA121.
+
+      *****************************************************************
+      *    Printed summary report                                     *
+      *****************************************************************
+       FD  RPA130P
+           LABEL RECORDS OMITTED.
+       01  RPA130PR                         PIC X(132).
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Work fields                                                *
+      *****************************************************************
+       01  W01-99.
+           03  W01-EOF                      PIC X(01).
+           03  W02-FIRST                    PIC X(01).
+           03  W03-LINE                     PIC S9(03)  COMP-3.
+           03  W04-PAGE                     PIC S9(05)  COMP-3.
+           03  W05-MBRSAV                   PIC X(10).
+
+       01  W10-SUBTOTALS.
+           03  W10-PTFINS                   PIC S9(6)   COMP-3.
+           03  W10-PTFDEL                   PIC S9(6)   COMP-3.
+           03  W10-PTFUNC                   PIC S9(6)   COMP-3.
+           03  W10-MODINS                   PIC S9(6)   COMP-3.
+           03  W10-MODDEL                   PIC S9(6)   COMP-3.
+           03  W10-MODUNC                   PIC S9(6)   COMP-3.
+           03  W10-RPAMES                   PIC S9(6)   COMP-3.
+           03  W10-BLKDEL                   PIC S9(6)   COMP-3.
+           03  W10-BLKOTH                   PIC S9(6)   COMP-3.
+
+       01  W20-GRANDTOTALS.
+           03  W20-PTFINS                   PIC S9(7)   COMP-3.
+           03  W20-PTFDEL                   PIC S9(7)   COMP-3.
+           03  W20-PTFUNC                   PIC S9(7)   COMP-3.
+           03  W20-MODINS                   PIC S9(7)   COMP-3.
+           03  W20-MODDEL                   PIC S9(7)   COMP-3.
+           03  W20-MODUNC                   PIC S9(7)   COMP-3.
+           03  W20-RPAMES                   PIC S9(7)   COMP-3.
+           03  W20-BLKDEL                   PIC S9(7)   COMP-3.
+           03  W20-BLKOTH                   PIC S9(7)   COMP-3.
+
+      *****************************************************************
+      *    Churn ratio work fields - (inserts+deletes) over the net    *
+      *    change, so a member with heavy back-and-forth edits shows   *
+      *    a high ratio even when its net line count barely moved      *
+      *****************************************************************
+       01  W30-CHURN-WORK.
+           03  W30-INS                      PIC S9(7)   COMP-3.
+           03  W30-DEL                      PIC S9(7)   COMP-3.
+           03  W30-NUMER                    PIC S9(7)   COMP-3.
+           03  W30-DENOM                    PIC S9(7)   COMP-3.
+           03  W30-RATIO                    PIC S9(3)V99 COMP-3.
+
+      *****************************************************************
+      *    Heading and detail print lines                             *
+      *****************************************************************
+       01  H1-HEADING.
+           03  FILLER                       PIC X(01)   VALUE '1'.
+           03  FILLER                       PIC X(20)   VALUE
+               'RPA130 - RELEASE SUM'.
+           03  FILLER                       PIC X(21)   VALUE
+               'MARY REPORT          '.
+           03  FILLER                       PIC X(06)   VALUE 'PAGE '.
+           03  H1-PAGE                      PIC ZZZZ9.
+           03  FILLER                       PIC X(79)   VALUE SPACE.
+
+       01  H2-HEADING.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  FILLER                       PIC X(10)   VALUE
+               'MEMBER    '.
+           03  FILLER                       PIC X(04)   VALUE 'TYP '.
+           03  FILLER                       PIC X(08)   VALUE
+               'CHG-DATE'.
+           03  FILLER                 PIC X(08)   VALUE '  PTFINS'.
+           03  FILLER                 PIC X(08)   VALUE '  PTFDEL'.
+           03  FILLER                 PIC X(08)   VALUE '  PTFUNC'.
+           03  FILLER                 PIC X(08)   VALUE '  MODINS'.
+           03  FILLER                 PIC X(08)   VALUE '  MODDEL'.
+           03  FILLER                 PIC X(08)   VALUE '  MODUNC'.
+           03  FILLER                 PIC X(08)   VALUE '  RPAMES'.
+           03  FILLER                 PIC X(08)   VALUE '  BLKDEL'.
+           03  FILLER                 PIC X(08)   VALUE '  BLKOTH'.
+           03  FILLER                 PIC X(08)   VALUE '   CHURN'.
+           03  FILLER                       PIC X(29)   VALUE SPACE.
+
+       01  D1-DETAIL.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D1-MBRNAM                    PIC X(10).
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D1-MBRTYP                    PIC X(03).
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-CHGDAT                    PIC 9(06).
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-PTFINS                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-PTFDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-PTFUNC                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-MODINS                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-MODDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-MODUNC                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-RPAMES                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-BLKDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-BLKOTH                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(08)   VALUE SPACE.
+           03  FILLER                       PIC X(29)   VALUE SPACE.
+
+       01  D2-SUBTOTAL.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  FILLER                       PIC X(10)   VALUE SPACE.
+           03  FILLER                       PIC X(13)   VALUE
+               '** MEMBER TOT'.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D2-PTFINS                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-PTFDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-PTFUNC                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-MODINS                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-MODDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-MODUNC                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-RPAMES                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-BLKDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-BLKOTH                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D2-CHURN                     PIC ZZ9.99.
+           03  FILLER                       PIC X(29)   VALUE SPACE.
+
+       01  D3-GRANDTOTAL.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  FILLER                       PIC X(10)   VALUE SPACE.
+           03  FILLER                       PIC X(13)   VALUE
+               '** GRAND TOTA'.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-PTFINS                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-PTFDEL                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-PTFUNC                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-MODINS                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-MODDEL                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-MODUNC                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-RPAMES                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-BLKDEL                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-BLKOTH                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-CHURN                     PIC ZZ9.99.
+           03  FILLER                       PIC X(29)   VALUE SPACE.
+
+       LINKAGE SECTION.
+      *****************************************************************
+      *    Release window to report on                                *
+      *****************************************************************
+       01  P01-FRDAT                        PIC 9(06).
+       01  P02-TODAT                        PIC 9(06).
+      /
+       PROCEDURE DIVISION USING P01-FRDAT P02-TODAT.
+       R00 SECTION.
+      *****************************************************************
+      *    Mainline                                                   *
+      *****************************************************************
+       R0001.
+           PERFORM R98.
+           SORT RPA130S
+                ASCENDING KEY MBRNAM OF RPA130SR
+                              CHGDAT OF RPA130SR
+                INPUT  PROCEDURE R20
+                OUTPUT PROCEDURE R30.
+           PERFORM R99.
+       R0099.
+           STOP RUN.
+
+       R98 SECTION.
+      *****************************************************************
+      *    Initialize program                                         *
+      *****************************************************************
+       R9801.
+           OPEN  OUTPUT  RPA130P.
+           MOVE  ZERO  TO W04-PAGE.
+           MOVE  ZERO  TO W20-PTFINS
+                          W20-PTFDEL
+                          W20-PTFUNC
+                          W20-MODINS
+                          W20-MODDEL
+                          W20-MODUNC
+                          W20-RPAMES
+                          W20-BLKDEL
+                          W20-BLKOTH.
+       R9899.
+           EXIT.
+
+       R99 SECTION.
+      *****************************************************************
+      *    Close program                                              *
+      *****************************************************************
+       R9901.
+           CLOSE RPA130P.
+       R9999.
+           EXIT.
+
+       R20 SECTION.
+      *****************************************************************
+      *    Input procedure - select rows in the release window        *
+      *****************************************************************
+       R2001.
+           OPEN  INPUT RPA121.
+           MOVE  ZERO TO W01-EOF.
+       R2003.
+           READ  RPA121 AT END
+                 MOVE '1' TO W01-EOF.
+           IF    W01-EOF EQUAL '1'
+                 GO TO R2099.
+           IF    CHGDAT OF RPA121R GREATER OR EQUAL P01-FRDAT
+           AND   CHGDAT OF RPA121R LESS OR EQUAL P02-TODAT
+                 RELEASE RPA130SR FROM RPA121R.
+           GO TO R2003.
+       R2099.
+           CLOSE RPA121.
+           EXIT.
+
+       R30 SECTION.
+      *****************************************************************
+      *    Output procedure - control break by MBRNAM, print report   *
+      *****************************************************************
+       R3001.
+           MOVE  ZERO  TO W01-EOF.
+           MOVE  'Y'   TO W02-FIRST.
+           MOVE  ZERO  TO W10-PTFINS
+                          W10-PTFDEL
+                          W10-PTFUNC
+                          W10-MODINS
+                          W10-MODDEL
+                          W10-MODUNC
+                          W10-RPAMES
+                          W10-BLKDEL
+                          W10-BLKOTH.
+           MOVE  SPACE TO W05-MBRSAV.
+           PERFORM R31.
+           IF    W01-EOF EQUAL '1'
+                 GO TO R3099.
+       R3003.
+           IF    W02-FIRST EQUAL 'Y'
+                 MOVE  MBRNAM OF RPA130SR TO W05-MBRSAV
+                 MOVE  'N'    TO W02-FIRST.
+           IF    MBRNAM OF RPA130SR NOT EQUAL W05-MBRSAV
+                 PERFORM R33
+                 MOVE  ZERO   TO W10-PTFINS
+                               W10-PTFDEL
+                               W10-PTFUNC
+                               W10-MODINS
+                               W10-MODDEL
+                               W10-MODUNC
+                               W10-RPAMES
+                               W10-BLKDEL
+                               W10-BLKOTH
+                 MOVE  MBRNAM OF RPA130SR TO W05-MBRSAV.
+           PERFORM R32.
+           PERFORM R31.
+           IF    W01-EOF NOT EQUAL '1'
+                 GO TO R3003.
+           PERFORM R33.
+           PERFORM R34.
+       R3099.
+           EXIT.
+
+       R31 SECTION.
+      *****************************************************************
+      *    Return next sorted RPA121 row                               *
+      *****************************************************************
+       R3101.
+           RETURN RPA130S AT END
+                  MOVE '1' TO W01-EOF.
+       R3199.
+           EXIT.
+
+       R32 SECTION.
+      *****************************************************************
+      *    Print one detail line, accumulate subtotal/grand total      *
+      *****************************************************************
+       R3201.
+           IF    W03-LINE GREATER OR EQUAL 58
+                 PERFORM R35.
+           MOVE  SPACE           TO D1-DETAIL.
+           MOVE  MBRNAM OF RPA130SR TO D1-MBRNAM.
+           MOVE  MBRTYP OF RPA130SR TO D1-MBRTYP.
+           MOVE  CHGDAT OF RPA130SR TO D1-CHGDAT.
+           MOVE  PTFINS OF RPA130SR TO D1-PTFINS.
+           MOVE  PTFDEL OF RPA130SR TO D1-PTFDEL.
+           MOVE  PTFUNC OF RPA130SR TO D1-PTFUNC.
+           MOVE  MODINS OF RPA130SR TO D1-MODINS.
+           MOVE  MODDEL OF RPA130SR TO D1-MODDEL.
+           MOVE  MODUNC OF RPA130SR TO D1-MODUNC.
+           MOVE  RPAMES OF RPA130SR TO D1-RPAMES.
+           MOVE  BLKDEL OF RPA130SR TO D1-BLKDEL.
+           MOVE  BLKOTH OF RPA130SR TO D1-BLKOTH.
+           WRITE RPA130PR FROM D1-DETAIL AFTER ADVANCING 1 LINE.
+           ADD   1 TO W03-LINE.
+           ADD   PTFINS OF RPA130SR TO W10-PTFINS W20-PTFINS.
+           ADD   PTFDEL OF RPA130SR TO W10-PTFDEL W20-PTFDEL.
+           ADD   PTFUNC OF RPA130SR TO W10-PTFUNC W20-PTFUNC.
+           ADD   MODINS OF RPA130SR TO W10-MODINS W20-MODINS.
+           ADD   MODDEL OF RPA130SR TO W10-MODDEL W20-MODDEL.
+           ADD   MODUNC OF RPA130SR TO W10-MODUNC W20-MODUNC.
+           ADD   RPAMES OF RPA130SR TO W10-RPAMES W20-RPAMES.
+           ADD   BLKDEL OF RPA130SR TO W10-BLKDEL W20-BLKDEL.
+           ADD   BLKOTH OF RPA130SR TO W10-BLKOTH W20-BLKOTH.
+       R3299.
+           EXIT.
+
+       R33 SECTION.
+      *****************************************************************
+      *    Print the per-member subtotal line                          *
+      *****************************************************************
+       R3301.
+           IF    W03-LINE GREATER OR EQUAL 58
+                 PERFORM R35.
+           MOVE  SPACE          TO D2-SUBTOTAL.
+           MOVE  W10-PTFINS     TO D2-PTFINS.
+           MOVE  W10-PTFDEL     TO D2-PTFDEL.
+           MOVE  W10-PTFUNC     TO D2-PTFUNC.
+           MOVE  W10-MODINS     TO D2-MODINS.
+           MOVE  W10-MODDEL     TO D2-MODDEL.
+           MOVE  W10-MODUNC     TO D2-MODUNC.
+           MOVE  W10-RPAMES     TO D2-RPAMES.
+           MOVE  W10-BLKDEL     TO D2-BLKDEL.
+           MOVE  W10-BLKOTH     TO D2-BLKOTH.
+           ADD   W10-PTFINS W10-MODINS GIVING W30-INS.
+           ADD   W10-PTFDEL W10-MODDEL GIVING W30-DEL.
+           PERFORM R36.
+           MOVE  W30-RATIO      TO D2-CHURN.
+           WRITE RPA130PR FROM D2-SUBTOTAL AFTER ADVANCING 2 LINES.
+           ADD   2 TO W03-LINE.
+       R3399.
+           EXIT.
+
+       R34 SECTION.
+      *****************************************************************
+      *    Print the release grand total line                          *
+      *****************************************************************
+       R3401.
+           IF    W03-LINE GREATER OR EQUAL 58
+                 PERFORM R35.
+           MOVE  SPACE          TO D3-GRANDTOTAL.
+           MOVE  W20-PTFINS     TO D3-PTFINS.
+           MOVE  W20-PTFDEL     TO D3-PTFDEL.
+           MOVE  W20-PTFUNC     TO D3-PTFUNC.
+           MOVE  W20-MODINS     TO D3-MODINS.
+           MOVE  W20-MODDEL     TO D3-MODDEL.
+           MOVE  W20-MODUNC     TO D3-MODUNC.
+           MOVE  W20-RPAMES     TO D3-RPAMES.
+           MOVE  W20-BLKDEL     TO D3-BLKDEL.
+           MOVE  W20-BLKOTH     TO D3-BLKOTH.
+           ADD   W20-PTFINS W20-MODINS GIVING W30-INS.
+           ADD   W20-PTFDEL W20-MODDEL GIVING W30-DEL.
+           PERFORM R36.
+           MOVE  W30-RATIO      TO D3-CHURN.
+           WRITE RPA130PR FROM D3-GRANDTOTAL AFTER ADVANCING 3 LINES.
+           ADD   3 TO W03-LINE.
+       R3499.
+           EXIT.
+
+       R36 SECTION.
+      *****************************************************************
+      *    Churn ratio - (inserts+deletes) over the absolute net       *
+      *    change between W30-INS and W30-DEL, set by the caller        *
+      *****************************************************************
+       R3601.
+           ADD   W30-INS W30-DEL GIVING W30-NUMER.
+           SUBTRACT W30-DEL FROM W30-INS GIVING W30-DENOM.
+           IF    W30-DENOM LESS THAN ZERO
+                 SUBTRACT W30-DENOM FROM ZERO GIVING W30-DENOM.
+           IF    W30-DENOM EQUAL ZERO
+                 MOVE  1 TO W30-DENOM.
+           DIVIDE W30-DENOM INTO W30-NUMER GIVING W30-RATIO ROUNDED.
+       R3699.
+           EXIT.
+
+       R35 SECTION.
+      *****************************************************************
+      *    Skip to new page and print headings                        *
+      *****************************************************************
+       R3501.
+           ADD   1 TO W04-PAGE.
+           MOVE  W04-PAGE TO H1-PAGE.
+           WRITE  RPA130PR FROM H1-HEADING AFTER ADVANCING PAGE.
+           WRITE  RPA130PR FROM H2-HEADING AFTER ADVANCING 2 LINES.
+           MOVE  4 TO W03-LINE.
+       R3599.
+           EXIT.
