@@ -0,0 +1,202 @@
+       PROCESS APOST.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPA150.
+      *****************************************************************
+      *                                                               *
+      *       RELEASE PROCESSING AID  (RPA)                           *
+      *                                                                *
+      *  Program:   RPA150 - RPA105 exception queue inquiry/maint.     *
+      *                                                                *
+      *  Author:    Release Processing Aid support group               *
+      *  Date:      March 1994                                         *
+      *  Release:   1.0                                                *
+      *                                                                *
+      *    This program lets a reviewer browse the RPA105 manual      *
+      *    check queue from a 5250, filtered by member and/or date,   *
+      *    and mark an entry reviewed/resolved with a timestamp.      *
+      *    Resolved entries are skipped from the browse unless the    *
+      *    reviewer asks to see everything.                           *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPA105  ASSIGN TO DATABASE-RPA105
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY ODOKEY.
+           SELECT RPA150D ASSIGN TO WORKSTATION-RPA150D.
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *    Manual check / exception queue                             *
+      *****************************************************************
+       FD  RPA105
+           LABEL RECORDS ARE STANDARD.
+       01  RPA105R.
+           COPY DDS-ALL-FORMATS OF RPA105.
+
+      *****************************************************************
+      *    Reviewer's 5250 inquiry/maintenance display                *
+      *****************************************************************
+       FD  RPA150D
+           LABEL RECORDS ARE OMITTED.
+       01  RPA150DR.
+           COPY DDS-ALL-FORMATS OF RPA150D.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Work fields                                                *
+      *****************************************************************
+       01  W01-99.
+           03  W01-DONE                      PIC X(01).
+               88  W01-IS-DONE               VALUE 'Y'.
+           03  W02-FOUND                     PIC X(01).
+               88  W02-IS-FOUND              VALUE 'Y'.
+           03  W03-SHOWALL                   PIC X(01).
+               88  W03-SHOW-ALL               VALUE 'Y'.
+
+       01  W10-FILTER.
+           03  W10-FMBR                      PIC X(10).
+           03  W10-FDAT                      PIC 9(06).
+
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+       R00 SECTION.
+      *****************************************************************
+      *    Mainline                                                   *
+      *****************************************************************
+       R0001.
+           PERFORM R98.
+           PERFORM R20.
+           PERFORM R30.
+           PERFORM R99.
+       R0099.
+           STOP RUN.
+
+       R98 SECTION.
+      *****************************************************************
+      *    Initialize program                                         *
+      *****************************************************************
+       R9801.
+           OPEN  I-O RPA105.
+           OPEN  I-O RPA150D.
+           MOVE  'N'   TO W01-DONE.
+           MOVE  'N'   TO W03-SHOWALL.
+           MOVE  SPACE TO W10-FILTER.
+       R9899.
+           EXIT.
+
+       R99 SECTION.
+      *****************************************************************
+      *    Close program                                              *
+      *****************************************************************
+       R9901.
+           CLOSE RPA105.
+           CLOSE RPA150D.
+       R9999.
+           EXIT.
+
+       R20 SECTION.
+      *****************************************************************
+      *    Prompt the reviewer for a member/date filter                *
+      *****************************************************************
+       R2001.
+           MOVE  SPACE TO RPA150DR.
+           MOVE  'MEMBER/DATE FILTER, BLANK FOR ALL - A=SHOW ALL SEV'
+                 TO D-MSG.
+           WRITE RPA150DR.
+           READ  RPA150D.
+           MOVE  D-FMBR TO W10-FMBR.
+           MOVE  D-FDAT TO W10-FDAT.
+           IF    D-OPT EQUAL 'A'
+                 MOVE 'Y' TO W03-SHOWALL.
+       R2099.
+           EXIT.
+
+       R30 SECTION.
+      *****************************************************************
+      *    Browse loop - one RPA105 entry at a time                   *
+      *****************************************************************
+       R3001.
+           PERFORM R31.
+       R3003.
+           IF    W01-IS-DONE
+                 GO TO R3099.
+           PERFORM R32.
+           IF    D-OPT EQUAL 'X'
+                 GO TO R3099.
+           IF    D-OPT EQUAL 'R'
+                 PERFORM R33.
+           PERFORM R31.
+           GO TO R3003.
+       R3099.
+           EXIT.
+
+       R31 SECTION.
+      *****************************************************************
+      *    Position to the next entry that matches the filter and     *
+      *    is still open, unless the reviewer asked to see all        *
+      *****************************************************************
+       R3101.
+           MOVE  'N' TO W02-FOUND.
+           IF    W01-IS-DONE
+                 GO TO R3199.
+       R3103.
+           READ  RPA105 NEXT RECORD
+                 AT END
+                      MOVE 'Y' TO W01-DONE
+                      GO TO R3199.
+           IF    W10-FMBR NOT EQUAL SPACE
+           AND   W10-FMBR NOT EQUAL ODOBNM
+                 GO TO R3103.
+           IF    W10-FDAT NOT EQUAL ZERO
+           AND   W10-FDAT NOT EQUAL ODODAT
+                 GO TO R3103.
+           IF    NOT W03-SHOW-ALL
+           AND   ODORES-RESOLVED
+                 GO TO R3103.
+           MOVE  'Y' TO W02-FOUND.
+       R3199.
+           EXIT.
+
+       R32 SECTION.
+      *****************************************************************
+      *    Display one entry and read the reviewer's response         *
+      *****************************************************************
+       R3201.
+           MOVE  SPACE TO RPA150DR.
+           IF    W01-IS-DONE
+           OR    NOT W02-IS-FOUND
+                 MOVE 'END OF QUEUE - X TO EXIT' TO D-MSG
+                 WRITE RPA150DR
+                 READ  RPA150D
+                 MOVE  'X' TO D-OPT
+                 GO TO R3299.
+           MOVE  ODOBNM        TO D-ODOBNM.
+           MOVE  ODODAT        TO D-ODODAT.
+           MOVE  ODOSEQ        TO D-ODOSEQ.
+           MOVE  ODOSEV        TO D-ODOSEV.
+           MOVE  ODOBTX (1:60) TO D-ODOBTX.
+           MOVE  ODORES        TO D-ODORES.
+           MOVE  'N=NEXT  R=MARK RESOLVED  X=EXIT' TO D-MSG.
+           WRITE RPA150DR.
+           READ  RPA150D.
+       R3299.
+           EXIT.
+
+       R33 SECTION.
+      *****************************************************************
+      *    Mark the current entry reviewed/resolved                   *
+      *****************************************************************
+       R3301.
+           MOVE  'R' TO ODORES.
+           ACCEPT ODORDT FROM DATE.
+           ACCEPT ODORTM FROM TIME.
+           REWRITE RPA105R.
+       R3399.
+           EXIT.
