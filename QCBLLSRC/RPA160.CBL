@@ -0,0 +1,347 @@
+       PROCESS APOST.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPA160.
+      *****************************************************************
+      *                                                               *
+      *       RELEASE PROCESSING AID  (RPA)                           *
+      *                                                                *
+      *  Program:   RPA160 - Multi-member release batch driver        *
+      *                                                                *
+      *  Author:    Release Processing Aid support group               *
+      *  Date:      March 1994                                         *
+      *  Release:   1.0                                                *
+      *                                                                *
+      *    This program reads a list of members due for release       *
+      *    (type, name, description text) from RPA161 and calls       *
+      *    RPA118B once per member, the same as if each had been      *
+      *    submitted by hand.  A member that ends up with RPA105       *
+      *    exceptions does not stop the batch - the driver moves on    *
+      *    to the next list entry regardless, and prints one           *
+      *    consolidated end-of-job status report (per member and a     *
+      *    grand total) instead of leaving twenty separate RPA121      *
+      *    rows for someone to track down afterward.                   *
+      *                                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPA161  ASSIGN TO DATABASE-RPA161.
+           SELECT RPA121  ASSIGN TO DATABASE-RPA121.
+           SELECT RPA165P ASSIGN TO PRINTER-RPA165P.
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      *    List of members due for release                            *
+      *****************************************************************
+       FD  RPA161
+           LABEL RECORDS ARE STANDARD.
+       01  RPA161R.
+           03  DRVTYP                        PIC X(03).
+           03  DRVNAM                        PIC X(10).
+           03  DRVTXT                        PIC X(50).
+
+      *****************************************************************
+      *    Management report counters, one row per member per run     *
+      *****************************************************************
+       FD  RPA121
+           LABEL RECORDS ARE STANDARD.
+       01  RPA121R.
+           COPY DDS-ALL-FORMATS OF RPA121.
+
+      *****************************************************************
+      *    Consolidated end-of-job status report                      *
+      *****************************************************************
+       FD  RPA165P
+           LABEL RECORDS OMITTED.
+       01  RPA165PR                         PIC X(132).
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Work fields                                                *
+      *****************************************************************
+       01  W01-99.
+           03  W01-EOF                      PIC X(01).
+           03  W02-MATCH                    PIC X(01).
+               88  W02-IS-MATCH             VALUE 'Y'.
+           03  W03-LINE                     PIC S9(03)  COMP-3.
+           03  W04-PAGE                     PIC S9(05)  COMP-3.
+           03  W11-PREV                     PIC X(01).
+
+       01  W10-SAVE.
+           03  W10-MBRNAM                   PIC X(10).
+           03  W10-MBRTYP                   PIC X(03).
+           03  W10-CHGDAT                   PIC 9(06).
+           03  W10-CHGTIM                   PIC 9(06).
+           03  W10-PTFINS                   PIC S9(6)   COMP-3.
+           03  W10-PTFDEL                   PIC S9(6)   COMP-3.
+           03  W10-PTFUNC                   PIC S9(6)   COMP-3.
+           03  W10-MODINS                   PIC S9(6)   COMP-3.
+           03  W10-MODDEL                   PIC S9(6)   COMP-3.
+           03  W10-MODUNC                   PIC S9(6)   COMP-3.
+           03  W10-RPAMES                   PIC S9(6)   COMP-3.
+
+       01  W20-GRANDTOTALS.
+           03  W20-PTFINS                   PIC S9(7)   COMP-3.
+           03  W20-PTFDEL                   PIC S9(7)   COMP-3.
+           03  W20-PTFUNC                   PIC S9(7)   COMP-3.
+           03  W20-MODINS                   PIC S9(7)   COMP-3.
+           03  W20-MODDEL                   PIC S9(7)   COMP-3.
+           03  W20-MODUNC                   PIC S9(7)   COMP-3.
+           03  W20-RPAMES                   PIC S9(7)   COMP-3.
+           03  W20-MBRCNT                   PIC S9(5)   COMP-3.
+
+      *****************************************************************
+      *    Heading and detail print lines                             *
+      *****************************************************************
+       01  H1-HEADING.
+           03  FILLER                       PIC X(01)   VALUE '1'.
+           03  FILLER                       PIC X(20)   VALUE
+               'RPA160 - BATCH RELEA'.
+           03  FILLER                       PIC X(21)   VALUE
+               'SE STATUS            '.
+           03  FILLER                       PIC X(06)   VALUE 'PAGE '.
+           03  H1-PAGE                      PIC ZZZZ9.
+           03  FILLER                       PIC X(79)   VALUE SPACE.
+
+       01  H2-HEADING.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  FILLER                       PIC X(10)   VALUE
+               'MEMBER    '.
+           03  FILLER                       PIC X(04)   VALUE 'TYP '.
+           03  FILLER                       PIC X(08)   VALUE
+               'CHG-DATE'.
+           03  FILLER                 PIC X(08)   VALUE '  PTFINS'.
+           03  FILLER                 PIC X(08)   VALUE '  PTFDEL'.
+           03  FILLER                 PIC X(08)   VALUE '  PTFUNC'.
+           03  FILLER                 PIC X(08)   VALUE '  MODINS'.
+           03  FILLER                 PIC X(08)   VALUE '  MODDEL'.
+           03  FILLER                 PIC X(08)   VALUE '  MODUNC'.
+           03  FILLER                 PIC X(08)   VALUE '  RPAMES'.
+           03  FILLER                       PIC X(53)   VALUE SPACE.
+
+       01  D1-DETAIL.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D1-MBRNAM                    PIC X(10).
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D1-MBRTYP                    PIC X(03).
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-CHGDAT                    PIC 9(06).
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-PTFINS                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-PTFDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-PTFUNC                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-MODINS                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-MODDEL                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-MODUNC                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(02)   VALUE SPACE.
+           03  D1-RPAMES                    PIC ZZZZZ9.
+           03  FILLER                       PIC X(53)   VALUE SPACE.
+
+       01  D3-GRANDTOTAL.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  FILLER                       PIC X(10)   VALUE SPACE.
+           03  FILLER                       PIC X(13)   VALUE
+               '** GRAND TOTA'.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-PTFINS                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-PTFDEL                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-PTFUNC                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-MODINS                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-MODDEL                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-MODUNC                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(01)   VALUE SPACE.
+           03  D3-RPAMES                    PIC ZZZZZZ9.
+           03  FILLER                       PIC X(52)   VALUE SPACE.
+
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+       R00 SECTION.
+      *****************************************************************
+      *    Mainline                                                   *
+      *****************************************************************
+       R0001.
+           PERFORM R98.
+       R0003.
+           IF    W01-EOF EQUAL '1'
+                 GO TO R0009.
+           PERFORM R30.
+           PERFORM R81.
+           GO TO R0003.
+       R0009.
+           PERFORM R99.
+       R0099.
+           STOP RUN.
+
+       R98 SECTION.
+      *****************************************************************
+      *    Initialize program                                         *
+      *****************************************************************
+       R9801.
+           OPEN  INPUT  RPA161.
+           OPEN  OUTPUT RPA165P.
+           MOVE  ZERO  TO W04-PAGE.
+           MOVE  ZERO  TO W20-PTFINS
+                          W20-PTFDEL
+                          W20-PTFUNC
+                          W20-MODINS
+                          W20-MODDEL
+                          W20-MODUNC
+                          W20-RPAMES
+                          W20-MBRCNT.
+           MOVE  SPACE TO W11-PREV.
+           PERFORM R81.
+       R9899.
+           EXIT.
+
+       R99 SECTION.
+      *****************************************************************
+      *    Close program, print the release grand total                *
+      *****************************************************************
+       R9901.
+           PERFORM R34.
+           CLOSE RPA161.
+           CLOSE RPA165P.
+       R9999.
+           EXIT.
+
+       R30 SECTION.
+      *****************************************************************
+      *    Release one member, then report its RPA121 result           *
+      *****************************************************************
+       R3001.
+           CALL 'RPA118B' USING DRVTYP DRVNAM DRVTXT W11-PREV.
+           PERFORM R40.
+           PERFORM R32.
+       R3099.
+           EXIT.
+
+       R32 SECTION.
+      *****************************************************************
+      *    Print one detail line, accumulate the grand total           *
+      *****************************************************************
+       R3201.
+           IF    W03-LINE GREATER OR EQUAL 58
+                 PERFORM R35.
+           MOVE  SPACE      TO D1-DETAIL.
+           MOVE  W10-MBRNAM TO D1-MBRNAM.
+           MOVE  W10-MBRTYP TO D1-MBRTYP.
+           MOVE  W10-CHGDAT TO D1-CHGDAT.
+           MOVE  W10-PTFINS TO D1-PTFINS.
+           MOVE  W10-PTFDEL TO D1-PTFDEL.
+           MOVE  W10-PTFUNC TO D1-PTFUNC.
+           MOVE  W10-MODINS TO D1-MODINS.
+           MOVE  W10-MODDEL TO D1-MODDEL.
+           MOVE  W10-MODUNC TO D1-MODUNC.
+           MOVE  W10-RPAMES TO D1-RPAMES.
+           WRITE RPA165PR FROM D1-DETAIL AFTER ADVANCING 1 LINE.
+           ADD   1 TO W03-LINE.
+           ADD   1 TO W20-MBRCNT.
+           IF    W02-IS-MATCH
+                 ADD  W10-PTFINS TO W20-PTFINS
+                 ADD  W10-PTFDEL TO W20-PTFDEL
+                 ADD  W10-PTFUNC TO W20-PTFUNC
+                 ADD  W10-MODINS TO W20-MODINS
+                 ADD  W10-MODDEL TO W20-MODDEL
+                 ADD  W10-MODUNC TO W20-MODUNC
+                 ADD  W10-RPAMES TO W20-RPAMES.
+       R3299.
+           EXIT.
+
+       R34 SECTION.
+      *****************************************************************
+      *    Print the batch grand total line                            *
+      *****************************************************************
+       R3401.
+           IF    W03-LINE GREATER OR EQUAL 58
+                 PERFORM R35.
+           MOVE  SPACE          TO D3-GRANDTOTAL.
+           MOVE  W20-PTFINS     TO D3-PTFINS.
+           MOVE  W20-PTFDEL     TO D3-PTFDEL.
+           MOVE  W20-PTFUNC     TO D3-PTFUNC.
+           MOVE  W20-MODINS     TO D3-MODINS.
+           MOVE  W20-MODDEL     TO D3-MODDEL.
+           MOVE  W20-MODUNC     TO D3-MODUNC.
+           MOVE  W20-RPAMES     TO D3-RPAMES.
+           WRITE RPA165PR FROM D3-GRANDTOTAL AFTER ADVANCING 3 LINES.
+           ADD   3 TO W03-LINE.
+       R3499.
+           EXIT.
+
+       R35 SECTION.
+      *****************************************************************
+      *    Skip to new page and print headings                        *
+      *****************************************************************
+       R3501.
+           ADD   1 TO W04-PAGE.
+           MOVE  W04-PAGE TO H1-PAGE.
+           WRITE  RPA165PR FROM H1-HEADING AFTER ADVANCING PAGE.
+           WRITE  RPA165PR FROM H2-HEADING AFTER ADVANCING 2 LINES.
+           MOVE  4 TO W03-LINE.
+       R3599.
+           EXIT.
+
+       R40 SECTION.
+      *****************************************************************
+      *    Find the RPA121 row RPA118B just wrote for this member      *
+      *    RPA121 is append-only, so the last matching row read is     *
+      *    the one from the run just completed                        *
+      *****************************************************************
+       R4001.
+           MOVE  'N'   TO W02-MATCH.
+           MOVE  ZERO  TO W10-CHGDAT
+                          W10-CHGTIM
+                          W10-PTFINS
+                          W10-PTFDEL
+                          W10-PTFUNC
+                          W10-MODINS
+                          W10-MODDEL
+                          W10-MODUNC
+                          W10-RPAMES.
+           MOVE  DRVNAM TO W10-MBRNAM.
+           MOVE  DRVTYP TO W10-MBRTYP.
+           OPEN  INPUT RPA121.
+       R4003.
+           READ  RPA121 AT END
+                 GO TO R4099.
+           IF    MBRNAM OF RPA121R EQUAL DRVNAM
+           AND   MBRTYP OF RPA121R EQUAL DRVTYP
+                 MOVE 'Y'                TO W02-MATCH
+                 MOVE MBRNAM OF RPA121R  TO W10-MBRNAM
+                 MOVE MBRTYP OF RPA121R  TO W10-MBRTYP
+                 MOVE CHGDAT OF RPA121R  TO W10-CHGDAT
+                 MOVE CHGTIM OF RPA121R  TO W10-CHGTIM
+                 MOVE PTFINS OF RPA121R  TO W10-PTFINS
+                 MOVE PTFDEL OF RPA121R  TO W10-PTFDEL
+                 MOVE PTFUNC OF RPA121R  TO W10-PTFUNC
+                 MOVE MODINS OF RPA121R  TO W10-MODINS
+                 MOVE MODDEL OF RPA121R  TO W10-MODDEL
+                 MOVE MODUNC OF RPA121R  TO W10-MODUNC
+                 MOVE RPAMES OF RPA121R  TO W10-RPAMES.
+           GO TO R4003.
+       R4099.
+           CLOSE RPA121.
+           EXIT.
+
+       R81 SECTION.
+      *****************************************************************
+      *    Read next member from the release list                     *
+      *****************************************************************
+       R8101.
+           READ  RPA161 AT END
+                 MOVE '1' TO W01-EOF.
+       R8199.
+           EXIT.
