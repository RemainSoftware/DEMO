@@ -31,7 +31,18 @@
            SELECT RPA116 ASSIGN TO DATABASE-RPA116.
            SELECT RPA117 ASSIGN TO DATABASE-RPA117.
            SELECT RPA121 ASSIGN TO DATABASE-RPA121.
-           SELECT RPA105 ASSIGN TO DATABASE-RPA105.
+           SELECT RPA105 ASSIGN TO DATABASE-RPA105
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY ODOKEY.
+           SELECT RPA119 ASSIGN TO DATABASE-RPA119
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY CPK119-KEY-REC.
+           SELECT RPA170 ASSIGN TO DATABASE-RPA170
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY HSTKEY.
        DATA DIVISION.
        FILE SECTION.
       *****************************************************************
@@ -121,6 +132,54 @@
            LABEL RECORDS ARE STANDARD.
        01  RPA105R.
            COPY DDS-ALL-FORMATS OF RPA105.
+
+      *****************************************************************
+      *    Restart/checkpoint control - one row per member in flight  *
+      *****************************************************************
+       FD  RPA119
+           LABEL RECORDS ARE STANDARD.
+       01  RPA119R.
+           03  CPK119-KEY-REC.
+               05  CPK119-NAME              PIC X(10).
+               05  CPK119-TYP               PIC X(03).
+           03  CPK119-CNT113                PIC 9(7)    COMP-3.
+           03  CPK119-W14                   PIC 9(7).
+           03  CPK119-W10                   PIC S9(6)   COMP-3.
+           03  CPK119-W11                   PIC S9(6)   COMP-3.
+           03  CPK119-LAST.
+               05  FILLER                   PIC X(06).
+               05  CPK119-CMT               PIC X(01).
+               05  FILLER                   PIC X(107).
+           03  CPK119-ACTIVE                PIC X(01).
+               88  CPK119-IN-PROGRESS       VALUE 'Y'.
+           03  CPK119-ODOSEQ                PIC 9(05)   COMP-3.
+           03  CPK119-HSTSEQ                PIC 9(05)   COMP-3.
+           03  CPK119-PTFINS                PIC S9(6)   COMP-3.
+           03  CPK119-PTFDEL                PIC S9(6)   COMP-3.
+           03  CPK119-PTFUNC                PIC S9(6)   COMP-3.
+           03  CPK119-MODINS                PIC S9(6)   COMP-3.
+           03  CPK119-MODDEL                PIC S9(6)   COMP-3.
+           03  CPK119-MODUNC                PIC S9(6)   COMP-3.
+           03  CPK119-RPAMES                PIC S9(6)   COMP-3.
+           03  CPK119-BLKDEL                PIC S9(6)   COMP-3.
+           03  CPK119-BLKOTH                PIC S9(6)   COMP-3.
+
+      *****************************************************************
+      *    Change-history - one row per real change line released     *
+      *****************************************************************
+       FD  RPA170
+           LABEL RECORDS ARE STANDARD.
+       01  RPA170R.
+           03  HSTKEY.
+               05  HSTNAM                   PIC X(10).
+               05  HSTDAT                   PIC 9(06).
+               05  HSTSEQ                   PIC 9(05).
+           03  HSTTIM                       PIC 9(06).
+           03  HSTTYP                       PIC X(03).
+           03  HSTCHG                       PIC X(01).
+           03  HST113                       PIC X(114).
+           03  HST115                       PIC X(114).
+           03  HST117                       PIC X(114).
       /
        WORKING-STORAGE SECTION.
       *****************************************************************
@@ -164,6 +223,21 @@
            03  W14-KEY                       PIC 9(7).                  PL 250
            03  W15-CHG                       PIC X(01).                 PL 250
            03  W15-BLK                       PIC X(01).                 PL 250
+           03  W16-CNT113                    PIC 9(7)    COMP-3.
+           03  W17-RESTART                   PIC X(01).
+               88  W17-IS-RESTART            VALUE 'Y'.
+           03  W18-RESUME                    PIC 9(7)    COMP-3.
+           03  W19-ODOSEQ                    PIC 9(05)   COMP-3.
+           03  W20-HSTSEQ                    PIC 9(05)   COMP-3.
+           03  W23-TODAY                     PIC 9(06).
+           03  W24-REPLAY                    PIC X(01).
+               88  W24-IN-REPLAY             VALUE 'Y'.
+           03  W25-SKIP                      PIC X(01).
+               88  W25-SKIP-RUN              VALUE 'Y'.
+           03  W26-ACTIVE                    PIC X(01).
+               88  W26-CHKPT-ACTIVE          VALUE 'Y'.
+           03  W27-SRC113                    PIC X(01).
+               88  W27-FROM-113              VALUE 'Y'.
 
        01  W21-FIELDS.
            03  W21-PTFINS                    PIC S9(6)    COMP-3.
@@ -173,6 +247,8 @@
            03  W21-MODDEL                    PIC S9(6)    COMP-3.
            03  W21-MODUNC                    PIC S9(6)    COMP-3.
            03  W21-RPAMES                    PIC S9(6)    COMP-3.
+           03  W21-BLKDEL                    PIC S9(6)    COMP-3.
+           03  W21-BLKOTH                    PIC S9(6)    COMP-3.
 
        LINKAGE SECTION.
       *****************************************************************
@@ -181,8 +257,10 @@
        01  P01-TYP                           PIC X(03).                 PL 250
        01  P02-NAME                          PIC X(10).                 PL 250
        01  P03-TEXT                          PIC X(50).                 PL 250
+       01  P04-PREV                          PIC X(01).
+           88  P04-PREVIEW                   VALUE 'Y'.
       /
-       PROCEDURE DIVISION USING P01-TYP P02-NAME P03-TEXT.
+       PROCEDURE DIVISION USING P01-TYP P02-NAME P03-TEXT P04-PREV.
        DECLARATIVES.
        DCL-INP SECTION.
            USE AFTER ERROR PROCEDURE ON INPUT.
@@ -215,6 +293,8 @@
       *    Initialize program and read first record of RPA113
       *    --------------------------------------------------
            PERFORM R98.
+           IF    W25-SKIP-RUN
+                 GO TO R0099.
       *
       *    --------------------------------------------------
       *    Do while not EOF of RPA113
@@ -244,7 +324,10 @@
       *    Close program
            PERFORM R99.
        R0099.
-           STOP RUN.
+      *    Return to caller - RPA160 calls this program once per
+      *    member in a batch, so a STOP RUN here would end the
+      *    whole batch job after member #1 instead of returning
+           GOBACK.
 
        R98 SECTION.
       *****************************************************************
@@ -253,9 +336,10 @@
        R9801.
            OPEN  INPUT   RPA113
                          RPA115.
-           OPEN  OUTPUT  RPA116
-                         RPA117.
-           OPEN  EXTEND  RPA105.
+           OPEN  OUTPUT  RPA116.
+           OPEN  I-O     RPA119.
+           OPEN  I-O     RPA170.
+           OPEN  I-O     RPA105.
            MOVE  ZERO  TO W01-EOF
                           W02-EOF
                           W03-COMMENT                                   PL 250
@@ -272,11 +356,140 @@
                           W21-MODINS
                           W21-MODDEL
                           W21-MODUNC
-                          W21-RPAMES.
-           MOVE  SPACE TO W13-LAST.
+                          W21-RPAMES
+                          W21-BLKDEL
+                          W21-BLKOTH.
            MOVE  SPACE TO W12-KINDSAVE.
+           MOVE  ZERO  TO W16-CNT113.
+           MOVE  ZERO  TO W18-RESUME.
+           MOVE  ZERO  TO W19-ODOSEQ.
+           MOVE  'N'   TO W17-RESTART.
+           MOVE  'N'   TO W24-REPLAY.
+           MOVE  'N'   TO W25-SKIP.
+           MOVE  'N'   TO W26-ACTIVE.
+           MOVE  'N'   TO W27-SRC113.
+      *
+      *    --------------------------------------------------
+      *    See if a checkpoint was left behind by an earlier,
+      *    interrupted run for this same member.  A checkpoint
+      *    only counts as resumable once at least one DELETE
+      *    block has actually been persisted by R96 - CNT113
+      *    still zero means the earlier attempt died before its
+      *    first checkpoint, so treat this the same as a fresh
+      *    start rather than replaying zero reads and appending
+      *    a second copy of the member on top of nothing.
+      *    This is read regardless of preview mode - a preview
+      *    must not resume a real checkpoint, but it must not
+      *    blindly OPEN OUTPUT over one either, since that would
+      *    truncate the real, in-flight RPA117 out from under an
+      *    interrupted run this preview knows nothing about.
+      *    --------------------------------------------------
+           MOVE  P02-NAME TO CPK119-NAME.
+           MOVE  P01-TYP  TO CPK119-TYP.
+           READ  RPA119
+                 INVALID KEY
+                      CONTINUE
+                 NOT INVALID KEY
+                      IF  CPK119-ACTIVE EQUAL 'Y'
+                          MOVE 'Y' TO W26-ACTIVE
+                          IF  CPK119-CNT113 GREATER ZERO
+                              MOVE 'Y' TO W17-RESTART.
+           IF    P04-PREVIEW
+           AND   W26-CHKPT-ACTIVE
+                 GO TO R9803.
+           IF    P04-PREVIEW
+                 GO TO R9805.
+           IF    W17-IS-RESTART
+                 GO TO R9810.
+           GO TO R9805.
+       R9803.
+      *    A preview cannot safely run against a member with an
+      *    active checkpoint - resuming would advance someone
+      *    else's restart point, and starting fresh would OPEN
+      *    OUTPUT the real run's in-flight RPA117 out from under
+      *    it.  Refuse and let the exception queue carry the word.
+           MOVE  P02-NAME TO ODOBNM.
+           MOVE  'B'      TO ODOSEV.
+           MOVE  SPACE    TO ODOBTX.
+           STRING 'PREVIEW SKIPPED - ACTIVE CHECKPOINT FOR THIS MEM
+      -           'BER' DELIMITED BY SIZE INTO ODOBTX.
+           PERFORM R56.
+           CLOSE RPA113
+                 RPA115
+                 RPA116
+                 RPA119
+                 RPA170
+                 RPA105.
+           MOVE  'Y' TO W25-SKIP.
+           GO TO R9899.
+       R9805.
+      *    Fresh start - either a normal run with no usable
+      *    checkpoint, or a preview run (which never resumes)
+           PERFORM R55.
            MOVE  ZERO  TO W14-KEY.
+           MOVE  SPACE TO W13-LAST.
+           OPEN  OUTPUT RPA117.
+           IF    P04-PREVIEW
+                 GO TO R9807.
+           MOVE  P02-NAME TO CPK119-NAME.
+           MOVE  P01-TYP  TO CPK119-TYP.
+           MOVE  ZERO  TO CPK119-CNT113
+                          CPK119-W14
+                          CPK119-W10
+                          CPK119-W11
+                          CPK119-ODOSEQ
+                          CPK119-HSTSEQ
+                          CPK119-PTFINS
+                          CPK119-PTFDEL
+                          CPK119-PTFUNC
+                          CPK119-MODINS
+                          CPK119-MODDEL
+                          CPK119-MODUNC
+                          CPK119-RPAMES
+                          CPK119-BLKDEL
+                          CPK119-BLKOTH
+           MOVE  SPACE TO CPK119-LAST
+           MOVE  'Y'   TO CPK119-ACTIVE.
+      *    W26-ACTIVE was set above by the READ at R9801 if a
+      *    checkpoint row for this member/type already exists - a
+      *    prior run that abended before its first completed DELETE
+      *    block leaves exactly such a row (ACTIVE='Y', CNT113=0),
+      *    which this fresh start must replace rather than collide
+      *    with on the natural key.
+           IF    W26-CHKPT-ACTIVE
+                 REWRITE RPA119R
+           ELSE
+                 WRITE   RPA119R.
+       R9807.
            PERFORM R81.
+           GO TO R9899.
+       R9810.
+      *    Restart - resume from the last completed DELETE block.
+      *    W21-* is restored from the checkpoint rather than
+      *    rebuilt from the RPA113 replay below, since RPAMES
+      *    (bumped only when R57 actually writes a marker line)
+      *    cannot be reconstructed by replaying reads alone; R81
+      *    runs with counting suppressed during the replay so it
+      *    does not add its own RPA113-driven counts on top of
+      *    the restored totals a second time.
+           MOVE  CPK119-W14    TO W14-KEY.
+           MOVE  CPK119-W10    TO W10-LINE.
+           MOVE  CPK119-W11    TO W11-LINE.
+           MOVE  CPK119-LAST   TO W13-LAST.
+           MOVE  CPK119-CNT113 TO W18-RESUME.
+           MOVE  CPK119-ODOSEQ TO W19-ODOSEQ.
+           MOVE  CPK119-HSTSEQ TO W20-HSTSEQ.
+           MOVE  CPK119-PTFINS TO W21-PTFINS.
+           MOVE  CPK119-PTFDEL TO W21-PTFDEL.
+           MOVE  CPK119-PTFUNC TO W21-PTFUNC.
+           MOVE  CPK119-MODINS TO W21-MODINS.
+           MOVE  CPK119-MODDEL TO W21-MODDEL.
+           MOVE  CPK119-MODUNC TO W21-MODUNC.
+           MOVE  CPK119-RPAMES TO W21-RPAMES.
+           MOVE  CPK119-BLKDEL TO W21-BLKDEL.
+           MOVE  CPK119-BLKOTH TO W21-BLKOTH.
+           OPEN  EXTEND RPA117.
+           PERFORM R97.
        R9899.
            EXIT.
 
@@ -290,6 +503,7 @@
                  GO TO R9903.
            IF    BLK115 NOT EQUAL 'D'
                  MOVE  RPA115R TO RPA117R
+                 MOVE  'N'     TO W27-SRC113
                  PERFORM R57.
            GO TO R9901.
        R9903.
@@ -306,12 +520,28 @@
            MOVE W21-MODDEL  TO MODDEL.
            MOVE W21-MODUNC  TO MODUNC.
            MOVE W21-RPAMES  TO RPAMES.
+           MOVE W21-BLKDEL  TO BLKDEL.
+           MOVE W21-BLKOTH  TO BLKOTH.
            WRITE RPA121R.
-
+      *
+      *    Member fully released - drop the restart checkpoint.
+      *    A preview never created or consumed a checkpoint, so
+      *    it must not touch one that belongs to a real run.
+      *    --------------------------------------------------
+           IF    P04-PREVIEW
+                 GO TO R9905.
+           MOVE  P02-NAME TO CPK119-NAME.
+           MOVE  P01-TYP  TO CPK119-TYP.
+           DELETE RPA119
+                  INVALID KEY
+                       CONTINUE.
+       R9905.
            CLOSE RPA113
                  RPA115
                  RPA116
                  RPA117
+                 RPA119
+                 RPA170
                  RPA121
                  RPA105.
        R9999.
@@ -331,12 +561,23 @@
            IF W01-EOF EQUAL '1'
                  GO TO R8199.
       *
+           ADD  1  TO W16-CNT113.
+      *
+      *    During a restart's catch-up replay (R97) these counts
+      *    were already restored from the checkpoint - skip them
+      *    here so the replay does not add them a second time.
+           IF    W24-IN-REPLAY
+                 GO TO R8150.
            IF   CHG113 = 'D'
                 ADD  1        TO W21-MODDEL
            ELSE IF    CHG113 = 'I'
                       ADD  1        TO W21-MODINS
                  ELSE ADD  1        TO W21-MODUNC.
       *
+           IF   BLK113 = 'D'
+                ADD  1        TO W21-BLKDEL
+           ELSE ADD  1        TO W21-BLKOTH.
+       R8150.
            IF    DTA113 NOT EQUAL SPACE
            AND   BLK113 EQUAL SPACE
                  MOVE DTA113 TO W13-LAST.
@@ -352,6 +593,47 @@
        R8499.
            EXIT.
 
+       R97 SECTION.
+      *****************************************************************
+      *    Reposition RPA113 after a restart                          *
+      *    Replay the reads of lines already merged into RPA117 by    *
+      *    an earlier, interrupted run, without rewriting them.  The  *
+      *    W21-* counts for that already-merged portion were restored *
+      *    from the checkpoint at R9810, so R81's own counting is     *
+      *    switched off for the length of this replay.                *
+      *****************************************************************
+       R9701.
+           MOVE  'Y' TO W24-REPLAY.
+           PERFORM R81 W18-RESUME TIMES.
+           MOVE  'N' TO W24-REPLAY.
+       R9799.
+           EXIT.
+
+       R96 SECTION.
+      *****************************************************************
+      *    Save restart checkpoint at a completed DELETE block          *
+      *****************************************************************
+       R9601.
+           MOVE  W14-KEY     TO CPK119-W14.
+           MOVE  W10-LINE    TO CPK119-W10.
+           MOVE  W11-LINE    TO CPK119-W11.
+           MOVE  W13-LAST    TO CPK119-LAST.
+           MOVE  W16-CNT113  TO CPK119-CNT113.
+           MOVE  W19-ODOSEQ  TO CPK119-ODOSEQ.
+           MOVE  W20-HSTSEQ  TO CPK119-HSTSEQ.
+           MOVE  W21-PTFINS  TO CPK119-PTFINS.
+           MOVE  W21-PTFDEL  TO CPK119-PTFDEL.
+           MOVE  W21-PTFUNC  TO CPK119-PTFUNC.
+           MOVE  W21-MODINS  TO CPK119-MODINS.
+           MOVE  W21-MODDEL  TO CPK119-MODDEL.
+           MOVE  W21-MODUNC  TO CPK119-MODUNC.
+           MOVE  W21-RPAMES  TO CPK119-RPAMES.
+           MOVE  W21-BLKDEL  TO CPK119-BLKDEL.
+           MOVE  W21-BLKOTH  TO CPK119-BLKOTH.
+           REWRITE RPA119R.
+       R9699.
+           EXIT.
+
        R70 SECTION.
       *****************************************************************
       *    Process source change                                      *
@@ -377,6 +659,7 @@
       *
            IF    CHG115 NOT EQUAL 'D'
                  MOVE  RPA115R TO RPA117R
+                 MOVE  'N'     TO W27-SRC113
                  PERFORM R57.
            IF    W10-LINE GREATER W11-LINE
                  GO TO R7003.
@@ -387,6 +670,11 @@
            PERFORM R40.
            PERFORM R53.
            OPEN  OUTPUT RPA116.
+      *    Block complete - persist a restart checkpoint.  A
+      *    preview run has none to persist (R9801/R9903 leave
+      *    the real checkpoint, if any, strictly alone).
+           IF    NOT P04-PREVIEW
+                 PERFORM R96.
        R7099.
            EXIT.
 
@@ -412,6 +700,11 @@
                  ELSE IF    CHG115 = 'A'
                             ADD  1        TO W21-PTFINS
                        ELSE ADD  1        TO W21-PTFUNC.
+      *
+           IF   CHG115 NOT EQUAL 'I' AND NOT EQUAL 'M' AND NOT EQUAL 'D'
+                IF   BLK115 = 'D'
+                     ADD  1        TO W21-BLKDEL
+                ELSE ADD  1        TO W21-BLKOTH.
        R5199.
            EXIT.
 
@@ -451,6 +744,7 @@
       *
            IF    W02-EOF NOT EQUAL ZERO
                  MOVE RPA113R    TO RPA117R
+                 MOVE 'Y'        TO W27-SRC113
                  PERFORM R57
                  PERFORM R81
                  MOVE '***RPA*MESSAGE *** DELETE BLOCK, AND EOF RELEASE
@@ -463,12 +757,14 @@
                  PERFORM R57
       *
                  MOVE  P02-NAME TO ODOBNM
-                 WRITE RPA105R
+                 MOVE  'B'      TO ODOSEV
+                 PERFORM R56
                  GO TO R5305.
       *
            IF    DTA115 EQUAL SPACE
                  MOVE RPA115R    TO RPA117R
                  MOVE 'D'        TO BLK117
+                 MOVE 'N'        TO W27-SRC113
                  PERFORM R57
                  PERFORM R51
                  GO TO R5305.
@@ -480,18 +776,21 @@
            IF    CHG115 EQUAL 'M'
                  MOVE RPA115R    TO RPA117R
                  MOVE 'D'        TO BLK117
+                 MOVE 'N'        TO W27-SRC113
                  PERFORM R57
                  PERFORM R51
                  GO TO R5305.
       *
            IF    CHG115 EQUAL 'I'
                  MOVE RPA115R    TO RPA117R
+                 MOVE 'N'        TO W27-SRC113
                  PERFORM R57
                  PERFORM R51
                  GO TO R5305.
       *
            IF    CHG115 EQUAL ' '
                  MOVE RPA113R    TO RPA117R
+                 MOVE 'Y'        TO W27-SRC113
                  PERFORM R57
                  IF   KEY113 = KEY115
                       PERFORM R51
@@ -508,7 +807,8 @@
                       PERFORM R57
       *
                       MOVE  P02-NAME TO ODOBNM
-                      WRITE RPA105R
+                      MOVE  'W'      TO ODOSEV
+                      PERFORM R56
                       PERFORM R51
                       PERFORM R81
                       GO TO R5305.
@@ -516,6 +816,7 @@
            IF    CHG115 EQUAL 'A'
                  MOVE RPA115R    TO RPA117R
                  MOVE 'D'        TO BLK117
+                 MOVE 'N'        TO W27-SRC113
                  PERFORM R57
                  PERFORM R51
                  MOVE '***RPA*MESSAGE *** INSERT LINE IN DELETE BLOCK
@@ -528,11 +829,13 @@
                  PERFORM R57
       *
                  MOVE  P02-NAME TO ODOBNM
-                 WRITE RPA105R
+                 MOVE  'W'      TO ODOSEV
+                 PERFORM R56
                  GO TO R5305.
       *
            IF    CHG115 EQUAL 'R'
                  MOVE RPA113R    TO RPA117R
+                 MOVE 'Y'        TO W27-SRC113
                  PERFORM R57
                  PERFORM R51
                  PERFORM R81
@@ -546,10 +849,12 @@
                  PERFORM R57
       *
                  MOVE  P02-NAME TO ODOBNM
-                 WRITE RPA105R
+                 MOVE  'W'      TO ODOSEV
+                 PERFORM R56
                  GO TO R5305.
       *
            MOVE RPA113R    TO RPA117R.
+           MOVE 'Y'        TO W27-SRC113.
            PERFORM R57.
            PERFORM R81.
            MOVE '***RPA*MESSAGE *** PROGRAM MISMATCH
@@ -561,7 +866,8 @@
            MOVE DTA117   TO ODOBTX.
            PERFORM R57.
            MOVE  P02-NAME TO ODOBNM.
-           WRITE RPA105R.
+           MOVE  'B'      TO ODOSEV.
+           PERFORM R56.
            GO TO R5305.
       *
        R5350.
@@ -577,13 +883,43 @@
                MOVE DTA117    TO ODOBTX
                PERFORM R57
                MOVE  P02-NAME TO ODOBNM
-               WRITE RPA105R.
+               MOVE  'I'      TO ODOSEV
+               PERFORM R56.
       *
            IF W14-KEY GREATER 0
               SUBTRACT 1 FROM W14-KEY.
        R5399.
            EXIT.
 
+       R55 SECTION.
+      *****************************************************************
+      *    Seed the exception-queue sequence from any RPA105 entries  *
+      *    already on file for this member/date.  ODOSEQ always      *
+      *    starts a fresh run at zero, but the physical file's key    *
+      *    is member/date/sequence, so a second release of the same  *
+      *    member later the same day would otherwise reissue keys    *
+      *    an earlier run already wrote today.  Only performed for   *
+      *    a fresh (non-restart) start - a restart already carries   *
+      *    its seeded value forward in the checkpoint.                *
+      *****************************************************************
+       R5501.
+           MOVE  ZERO       TO W19-ODOSEQ.
+           ACCEPT W23-TODAY FROM DATE.
+           MOVE  P02-NAME   TO ODOBNM.
+           MOVE  W23-TODAY  TO ODODAT.
+           MOVE  99999      TO ODOSEQ.
+           START RPA105 KEY IS LESS THAN OR EQUAL ODOKEY
+                 INVALID KEY
+                      GO TO R5599.
+           READ  RPA105 NEXT RECORD
+                 AT END
+                      GO TO R5599.
+           IF    ODOBNM EQUAL P02-NAME
+           AND   ODODAT EQUAL W23-TODAY
+                 MOVE  ODOSEQ TO W19-ODOSEQ.
+       R5599.
+           EXIT.
+
        R57 SECTION.
       *****************************************************************
       *    Write the line to the new source file                      *
@@ -600,11 +936,17 @@
       *
            IF    P01-TYP EQUAL 'CLP'
                  GO TO R5750.
+           IF    P01-TYP EQUAL 'RPG'
+                 GO TO R5755.
+           IF    P01-TYP EQUAL 'DDS'
+                 GO TO R5765.
            MOVE '*' TO CMT117.
            GO TO R5780.
        R5750.
+      *    CLP has no column-7 comment indicator - wrap the line in
+      *    '/* ... */' instead
            INSPECT DTA117 REPLACING ALL '/*' BY '@@'.
-           INSPECT DTA117 REPLACING ALL '*/' BY '��'.
+           INSPECT DTA117 REPLACING ALL '*/' BY '%%'.
            MOVE DTA117 TO A01-COMPRESS.
            MOVE '/' TO A01-CHAR (1).
            MOVE '*' TO A01-CHAR (2).
@@ -623,11 +965,92 @@
            SUBTRACT 1 FROM M.
            MOVE ' ' TO A01-CHAR (M).
            MOVE A01-COMPRESS TO DTA117.
+           GO TO R5780.
+       R5755.
+      *    RPGLE free-form calc specs comment with '//', not a
+      *    column-7 indicator
+           MOVE DTA117 TO A01-COMPRESS.
+           MOVE '/' TO A01-CHAR (1).
+           MOVE '/' TO A01-CHAR (2).
+           MOVE A01-COMPRESS TO DTA117.
+           GO TO R5780.
+       R5765.
+      *    DDS needs an 'A' in the form-type column (6) as well as
+      *    the '*' comment indicator in column 7, or the compiler
+      *    does not see the line as a comment at all
+           MOVE DTA117 TO A01-COMPRESS.
+           MOVE 'A' TO A01-CHAR (6).
+           MOVE '*' TO A01-CHAR (7).
+           MOVE A01-COMPRESS TO DTA117.
+           GO TO R5780.
        R5780.
+      *    In preview mode the caller only wants the RPA105/RPA121
+      *    counts - the merged source is not to be committed
+           IF    P04-PREVIEW
+                 GO TO R5799.
            WRITE RPA117R.
+           IF    CHG117 NOT EQUAL SPACE
+           AND   CHG117 NOT EQUAL 'M'
+                 PERFORM R58.
        R5799.
            EXIT.
 
+       R58 SECTION.
+      *****************************************************************
+      *    Capture a real change line to the RPA170 history file      *
+      *    CHG117 'D'/'I'/'R'/'A' lines only - 'M' marker lines are    *
+      *    synthetic commentary, not an actual source change          *
+      *****************************************************************
+       R5801.
+           ADD   1        TO W20-HSTSEQ.
+           MOVE  P02-NAME TO HSTNAM.
+           ACCEPT HSTDAT  FROM DATE.
+           ACCEPT HSTTIM  FROM TIME.
+           MOVE  W20-HSTSEQ TO HSTSEQ.
+           MOVE  P01-TYP  TO HSTTYP.
+           MOVE  CHG117   TO HSTCHG.
+      *    DTA113 only belongs to this history row when RPA117R was
+      *    built from RPA113R - for an insert-type line (built from
+      *    RPA115R) DTA113 is still sitting on whatever RPA113 record
+      *    happened to be positioned, not the source this line relates
+      *    to, so leave HST113 blank instead of capturing that.
+           IF    W27-FROM-113
+                 MOVE  DTA113   TO HST113
+           ELSE
+                 MOVE  SPACE    TO HST113.
+           MOVE  DTA115   TO HST115.
+           MOVE  DTA117   TO HST117.
+           WRITE RPA170R.
+       R5899.
+           EXIT.
+
+       R56 SECTION.
+      *****************************************************************
+      *    Stamp and write one RPA105 exception queue entry            *
+      *    ODOBNM/ODOSEV are already moved in by the caller; this      *
+      *    section only fills in the key/timestamp fields that every   *
+      *    entry needs so RPA150 can list and resolve them.  R55       *
+      *    seeds W19-ODOSEQ from any entries already on file for this  *
+      *    member/date, but the WRITE still carries its own duplicate- *
+      *    key retry as a backstop against two runs racing each other. *
+      *****************************************************************
+       R5601.
+           ADD   1        TO W19-ODOSEQ.
+           ACCEPT ODODAT  FROM DATE.
+           ACCEPT ODOTIM  FROM TIME.
+           MOVE  W19-ODOSEQ TO ODOSEQ.
+           MOVE  SPACE    TO ODORES.
+           MOVE  ZERO     TO ODORDT.
+           MOVE  ZERO     TO ODORTM.
+       R5603.
+           WRITE RPA105R
+                 INVALID KEY
+                      ADD  1 TO W19-ODOSEQ
+                      MOVE W19-ODOSEQ TO ODOSEQ
+                      GO TO R5603.
+       R5699.
+           EXIT.
+
        R40 SECTION.
       *****************************************************************
       *    FIRST WRITE ALL BLANK LINES OF 115
@@ -655,9 +1078,11 @@
                MOVE DTA117    TO ODOBTX
                PERFORM R57
                MOVE  P02-NAME TO ODOBNM
-               WRITE RPA105R.
+               MOVE  'I'      TO ODOSEV
+               PERFORM R56.
       *
            MOVE  RPA115R  TO RPA117R.
+           MOVE  'N'      TO W27-SRC113.
            PERFORM R57.
            PERFORM R51.
            GO TO R4010.
@@ -676,6 +1101,7 @@
            PERFORM R57.
       *
            MOVE  P02-NAME TO ODOBNM.
-           WRITE RPA105R.
+           MOVE  'B'      TO ODOSEV.
+           PERFORM R56.
        R4099.
            EXIT.
